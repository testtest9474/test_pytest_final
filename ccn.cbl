@@ -18,16 +18,16 @@
       * Technologies.                                                 *
       *                ccn		American Express,Amex,Master Card,Visa,CVV Code,CVV Number,CVC Code,CVC Number,Select Card Type,Discover,Diners Club,JCB,Pay with checking account,Pay check money order,Credit Card Number,Card holder Name,Expiration Date
 
-2264 2231 2829 8234		
-4744 9891 1362 0055		
-2262 3841 7879 8804		
-2314 6859 7722 8845		
-2222 4000 7000 0005		
-5555 3412 4444 1115		
-4360 0000 0100 0005		
-4929-3813-3266-4295		
-5370-4638-8881-3020		
-4916-4811-5814-8111		
+      * 2264 2231 2829 8234
+      * 4744 9891 1362 0055
+      * 2262 3841 7879 8804
+      * 2314 6859 7722 8845
+      * 2222 4000 7000 0005
+      * 5555 3412 4444 1115
+      * 4360 0000 0100 0005
+      * 4929-3813-3266-4295
+      * 5370-4638-8881-3020
+      * 4916-4811-5814-8111
                                                *
       * Permission to use, copy, modify and distribute this software  *
       * for any commercial purpose requires a fee to be paid to       *
@@ -151,7 +151,100 @@
       *****************************************************************
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select BIT-VECTOR-FILE  assign to 'BITVECS.DAT'
+                                    organization is line sequential
+                                    file status  is WS-BVF-STATUS.
+
+           select AUDIT-FILE       assign to 'ASMBITC1.AUD'
+                                    organization is line sequential
+                                    file status  is WS-AUDIT-FILE-STATUS.
+
+           select REPORT-FILE      assign to 'ASMBITC1.RPT'
+                                    organization is line sequential.
+
+      *    VSAM KSDS-style lookup table of precomputed 8-byte EXPAND
+      *    results, keyed by the one-byte value (00-FF) being
+      *    expanded, so EXPAND requests can READ the answer instead of
+      *    CALLing ASM4BITS.
+           select EXPAND-TABLE-FILE assign to 'EXPANDTB.DAT'
+                                    organization is indexed
+                                    access mode  is dynamic
+                                    record key   is ETB-KEY
+                                    file status  is WS-ETB-STATUS.
+
+      *    Restart/checkpoint file for ALPHABET-DUMP -- holds the next
+      *    alphabet position to process, so a rerun after an abend
+      *    resumes instead of redoing the whole alphabet.
+           select CHECKPOINT-FILE  assign to 'ASMBITC1.CKP'
+                                    organization is line sequential
+                                    file status  is WS-CKP-STATUS.
+
+      *    SYSIN card for the PARM/SYSIN-driven single-conversion
+      *    utility mode, used when no PARM is supplied on the command
+      *    line.  Optional -- its absence just means "not present".
+           select SYSIN-FILE       assign to 'SYSIN.DAT'
+                                    organization is line sequential
+                                    file status  is WS-SYSIN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    Test-vector file for the file-driven batch regression job.
+      *    One row per ASM4BITS test case: VEC-DIRECTION tells us
+      *    whether the row exercises EXPAND (hex byte in, expect the
+      *    8-byte bit pattern out) or COMPRESS (bit pattern in, expect
+      *    the hex byte out).
+      *    ------------------------------------------------------------
+       FD  BIT-VECTOR-FILE.
+       01  BIT-VECTOR-RECORD.
+           05  VEC-DIRECTION           pic X(1).
+           05  filler                  pic X(1).
+           05  VEC-HEX                 pic X(2).
+           05  filler                  pic X(1).
+           05  VEC-BITS                pic X(8).
+
+      *****************************************************************
+      *    Audit-trail log.  One record is appended for every CALL to
+      *    ASM4BITS so a run's conversions can be reviewed long after
+      *    the job's console output has scrolled away.  Opened EXTEND
+      *    so history accumulates across runs.
+      *    ------------------------------------------------------------
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           pic X(21).
+           05  filler                  pic X(1).
+           05  AUD-REQUEST             pic X(8).
+           05  filler                  pic X(1).
+           05  AUD-LENGTH              pic 9(1).
+           05  filler                  pic X(1).
+           05  AUD-BITS-HEX            pic X(16).
+           05  filler                  pic X(1).
+           05  AUD-BYTES               pic X(64).
+
+      *****************************************************************
+      *    End-of-run summary/statistics report.  Written once, at the
+      *    end of the run, in place of scrolled console DISPLAY output,
+      *    so the run's totals can be filed as a job-output exhibit.
+      *    ------------------------------------------------------------
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               pic X(80).
+
+       FD  EXPAND-TABLE-FILE.
+       01  ETB-RECORD.
+           05  ETB-KEY                 pic X(1).
+           05  ETB-EXPANDED            pic X(8).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-NEXT-IX             pic 9(3).
+           05  CKP-ODD-COUNT           pic 9(2).
+           05  CKP-EVEN-COUNT          pic 9(2).
+
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD                pic X(80).
+
        WORKING-STORAGE SECTION.
       *****************************************************************
       *    Data-structure for Title and Copyright...
@@ -259,35 +352,215 @@
        01  IX-2           pic 9(3) value 0.
        01  IX-3           pic 9(3) value 0.
 
+      *****************************************************************
+      *    Signed packed-decimal regression suite for COBOL-UNPACK.
+      *    Drives PACK-03 through positive, negative, and zero values
+      *    so the NEGATIVE-BIT-VALUE/POSITIVE-BIT-VALUE sign-nibble
+      *    logic is actually exercised, comparing the easy-way and
+      *    hard-way UNPACK results for each one.
+      *    ------------------------------------------------------------
+       01  WS-UNPACK-TEST-TABLE.
+           05  filler          pic S9(5)   value 615.
+           05  filler          pic S9(5)   value -615.
+           05  filler          pic S9(5)   value 0.
+           05  filler          pic S9(5)   value 1.
+           05  filler          pic S9(5)   value -1.
+           05  filler          pic S9(5)   value 99999.
+           05  filler          pic S9(5)   value -99999.
+           05  filler          pic S9(5)   value 10000.
+           05  filler          pic S9(5)   value -10000.
+       01  WS-UNPACK-TEST-TABLE-R redefines WS-UNPACK-TEST-TABLE.
+           05  WS-UNPACK-TEST-VALUE pic S9(5) occurs 9 times.
+       01  WS-UNPACK-TEST-COUNT    pic 9(2)  value 9.
+       01  WS-UNPACK-TEST-IX       pic 9(2)  value 0.
+       01  WS-UNPACK-PASS-COUNT    pic 9(3)  value 0.
+       01  WS-UNPACK-MISMATCH-COUNT pic 9(3) value 0.
+       01  WS-UNPACK-DISPLAY-VALUE pic -9999 value 0.
+
+      *    FIVE-BYTES carries the sign in the zone nibble of every
+      *    digit byte (not just the last one, as plain zoned-decimal
+      *    would), so it cannot be compared to UNPACKED-5 directly or
+      *    redefined as a signed numeric field.  These fields let
+      *    COBOL-UNPACK-REGRESSION-CHECK pull the magnitude out digit
+      *    by digit (low nibble of each byte) and verify the sign
+      *    separately by comparing the zone of FIVE-BYTES' first byte
+      *    against the zone POSITIVE-BIT-VALUE/NEGATIVE-BIT-VALUE
+      *    actually produce.
+       01  WS-UNPACK-MAGNITUDE      pic 9(5)  value 0.
+       01  WS-UNPACK-DIGIT-IX       pic 9(2)  value 0.
+       01  WS-UNPACK-DIGIT-VALUE    pic 9(2)  value 0.
+       01  WS-UNPACK-BYTE-VALUE     pic 9(3)  value 0.
+       01  WS-UNPACK-ZONE-VALUE     pic 9(2)  value 0.
+       01  WS-UNPACK-SIGN-ZONE      pic 9(2)  value 0.
+       01  WS-UNPACK-POS-ZONE       pic 9(2)  value 0.
+       01  WS-UNPACK-NEG-ZONE       pic 9(2)  value 0.
+
+      *****************************************************************
+      *    Work fields for hex-digit <-> one-byte conversion, shared
+      *    by the batch test-vector job and the PARM-driven utility
+      *    mode.
+      *    ------------------------------------------------------------
+       01  WS-HEX-DIGITS           pic X(16) value '0123456789ABCDEF'.
+       01  WS-HEX-DIGITS-TBL redefines WS-HEX-DIGITS.
+           05  WS-HEX-DIGIT        pic X(1) occurs 16 times.
+       01  WS-HEX-IN               pic X(2).
+       01  WS-HEX-HIGH-IX          pic 9(2)  value 0.
+       01  WS-HEX-LOW-IX           pic 9(2)  value 0.
+       01  WS-HEX-BYTE-VALUE       pic 9(3)  value 0.
+       01  WS-BYTE-FOR-HEX         pic X(1).
+
+      *****************************************************************
+      *    Work fields for the file-driven test-vector batch job.
+      *    ------------------------------------------------------------
+       01  WS-VECTOR-EOF           pic X(1)  value 'N'.
+           88  VECTOR-FILE-EOF               value 'Y'.
+       01  WS-VECTOR-COUNT         pic 9(5)  value 0.
+       01  WS-VECTOR-PASS-COUNT    pic 9(5)  value 0.
+       01  WS-VECTOR-FAIL-COUNT    pic 9(5)  value 0.
+       01  WS-VECTOR-EXPECT-BYTE   pic X(1).
+       01  WS-VECTOR-ACTUAL-HEX    pic X(2).
+
+      *****************************************************************
+      *    Highest RETURN-CODE seen this run.  Each routine that
+      *    detects a problem moves its own candidate value to
+      *    WS-CANDIDATE-RC and performs Z-BUMP-RETURN-CODE, so the
+      *    job's final RETURN-CODE reflects the most severe condition
+      *    found rather than whichever routine happened to run last.
+      *    ------------------------------------------------------------
+       01  WS-HIGHEST-RC           pic 9(4)  value 0.
+       01  WS-CANDIDATE-RC         pic 9(4)  value 0.
+       01  RC-VECTOR-MISMATCH      pic 9(4)  value 0004.
+       01  RC-UNPACK-MISMATCH      pic 9(4)  value 0008.
+       01  RC-INVALID-REQUEST      pic 9(4)  value 0012.
+
+      *****************************************************************
+      *    Call statistics used by Z-CALL-ASM4BITS and the end-of-run
+      *    summary report.
+      *    ------------------------------------------------------------
+       01  WS-EXPAND-CALLS         pic 9(5)  value 0.
+       01  WS-COMPRESS-CALLS       pic 9(5)  value 0.
+       01  WS-INVALID-REQUESTS     pic 9(5)  value 0.
+       01  WS-AUDIT-FILE-STATUS    pic X(2)  value SPACES.
+       01  WS-BVF-STATUS           pic X(2)  value SPACES.
+       01  WS-BVF-OPENED           pic X(1)  value 'N'.
+       01  WS-BYTE-INDEX           pic 9(2)  value 0.
+       01  WS-HEX-OUT-POS          pic 9(2)  value 0.
+
+      *****************************************************************
+      *    Odd/even bit-count tally for ALPHABET-DUMP, used by the
+      *    end-of-run summary report.
+      *    ------------------------------------------------------------
+       01  WS-ODD-BIT-LETTERS      pic 9(2)  value 0.
+       01  WS-EVEN-BIT-LETTERS     pic 9(2)  value 0.
+       01  WS-ON-BIT-COUNT         pic 9(2)  value 0.
+
+      *****************************************************************
+      *    Work fields for building the end-of-run summary report.
+      *    ------------------------------------------------------------
+       01  WS-REPORT-LINE          pic X(80).
+
+      *****************************************************************
+      *    Support for the EXPAND-TABLE-FILE VSAM KSDS lookup table.
+      *    ------------------------------------------------------------
+       01  WS-ETB-STATUS  pic X(2)  value SPACES.
+       01  WS-EXPAND-TABLE-BYTE    pic 9(3)  value 0.
+       01  WS-EXPAND-TABLE-CHAR    pic X(1).
+
+      *****************************************************************
+      *    Support for the ALPHABET-DUMP restart/checkpoint file.
+      *    ------------------------------------------------------------
+       01  WS-CKP-STATUS           pic X(2)  value SPACES.
+       01  WS-ALPHA-START-IX       pic 9(3)  value 1.
+       01  WS-ALPHA-NEXT-IX        pic 9(3)  value 0.
+
+      *****************************************************************
+      *    Support for the PARM/SYSIN-driven single-conversion utility
+      *    mode.  A PARM on the command line (e.g. "EXPAND 5C" or
+      *    "COMPRESS 01011100") takes priority; if none is supplied,
+      *    a one-line SYSIN.DAT card is used instead.  With neither
+      *    present the program runs its normal full demo.
+      *    ------------------------------------------------------------
+       01  WS-SYSIN-STATUS         pic X(2)  value SPACES.
+       01  WS-PARM-CARD            pic X(80) value SPACES.
+       01  WS-PARM-REQUEST         pic X(8)  value SPACES.
+       01  WS-PARM-VALUE           pic X(16) value SPACES.
+       01  WS-UTILITY-MODE         pic X(1)  value 'N'.
+           88  UTILITY-MODE-ACTIVE          value 'Y'.
+
+      *****************************************************************
+      *    Dual-platform EBCDIC vs. ASCII comparison mode.  Re-runs the
+      *    same 26-letter alphabet test vectors used by ALPHABET-DUMP,
+      *    once through the ASCII byte for each letter and once through
+      *    the IBM037 EBCDIC byte for the same letter, EXPANDing and
+      *    then COMPRESSing each one back so both platforms' high-bit
+      *    handling gets exercised (EBCDIC A-Z all have the top bit
+      *    set; ASCII A-Z do not).  A round trip that does not return
+      *    the original byte is reported as a divergence.
+      *    ------------------------------------------------------------
+       01  ALPHABET-UPPER-EBCDIC.
+           05  filler pic X(9) value x'C1C2C3C4C5C6C7C8C9'.
+           05  filler pic X(9) value x'D1D2D3D4D5D6D7D8D9'.
+           05  filler pic X(8) value x'E2E3E4E5E6E7E8E9'.
+       01  WS-DUAL-ROUNDTRIP-BYTE  pic X(1)  value SPACES.
+       01  WS-DUAL-MATCH-COUNT     pic 9(2)  value 0.
+       01  WS-DUAL-MISMATCH-COUNT  pic 9(2)  value 0.
+       01  RC-DUAL-PLATFORM-MISMATCH pic 9(4) value 0016.
+       01  RC-EXPAND-TABLE-ERROR   pic 9(4)  value 0020.
+
       *****************************************************************
        PROCEDURE DIVISION.
 
            perform Z-POST-COPYRIGHT
 
-           perform BYTES-TO-BITS-COMPRESS.
+           perform Z-OPEN-AUDIT-FILE
 
-           perform BITS-TO-BYTES-EXPAND.
+           perform Z-OPEN-EXPAND-TABLE
 
-           perform ALPHABET-DUMP.
+           perform Z-CHECK-UTILITY-MODE
 
-           perform COBOL-UNPACK.
+           if UTILITY-MODE-ACTIVE
+               perform Z-RUN-UTILITY-MODE
+           else
+               perform BYTES-TO-BITS-COMPRESS
+
+               perform BITS-TO-BYTES-EXPAND
+
+               perform ALPHABET-DUMP
+
+               perform COBOL-UNPACK
+
+               perform BATCH-VECTOR-TEST
+
+               perform DUAL-PLATFORM-COMPARE
+
+               perform Z-PRINT-SUMMARY-REPORT
+           end-if
+
+           close AUDIT-FILE
+
+           close EXPAND-TABLE-FILE
 
            perform Z-THANK-YOU.
 
-           move ZERO to RETURN-CODE
+           move WS-HIGHEST-RC to RETURN-CODE
 
            GOBACK.
 
       *****************************************************************
+      *    Restart/checkpoint-aware -- resumes at the letter after the
+      *    last one checkpointed, rather than always starting at A, so
+      *    a rerun after an abend does not redo the whole alphabet.
        ALPHABET-DUMP.
            move 'Starting ALPHABET-DUMP Routine...' to MESSAGE-TEXT
            perform Z-POST-MESSAGE
 
-           add 1 to ZERO giving IX-1
+           perform Z-READ-CHECKPOINT
+
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           perform 26 times
+           perform varying IX-1 from WS-ALPHA-START-IX by 1
+                     until IX-1 > 26
                move ALPHABET-UPPER(IX-1:1) to BTS-PASS-BITS
-               call 'ASM4BITS' using BTS-PASS-AREA
+               perform Z-CALL-ASM4BITS
                move 'Position nnn is x, the binary value is xxxx-xxxx'
                  to MESSAGE-TEXT
                move IX-1                to MESSAGE-TEXT(10:03)
@@ -295,8 +568,25 @@
                move BTS-PASS-BYTES(1:4) to MESSAGE-TEXT(40:4)
                move BTS-PASS-BYTES(5:4) to MESSAGE-TEXT(45:4)
                perform Z-POST-MESSAGE
-               add 1 to IX-1
+
+               move ZERO to WS-ON-BIT-COUNT
+               perform varying WS-BYTE-INDEX from 1 by 1
+                         until WS-BYTE-INDEX > 8
+                   if BTS-PASS-BYTES(WS-BYTE-INDEX:1) = '1'
+                       add 1 to WS-ON-BIT-COUNT
+                   end-if
+               end-perform
+               if function mod(WS-ON-BIT-COUNT, 2) = 0
+                   add 1 to WS-EVEN-BIT-LETTERS
+               else
+                   add 1 to WS-ODD-BIT-LETTERS
+               end-if
+
+               compute WS-ALPHA-NEXT-IX = IX-1 + 1
+               perform Z-WRITE-CHECKPOINT
            end-perform
+
+           perform Z-CLEAR-CHECKPOINT
            exit.
 
       *****************************************************************
@@ -307,25 +597,25 @@
 
            move HEX-00 to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES to BYTES-00
            perform DISPLAY-BYTES
 
            move HEX-FF to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES to BYTES-FF
            perform DISPLAY-BYTES
 
            move HEX-55 to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES to BYTES-55
            perform DISPLAY-BYTES
 
            move HEX-AA to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES to BYTES-AA
            perform DISPLAY-BYTES
 
@@ -339,25 +629,25 @@
 
            move '00000000' to BTS-PASS-BYTES
            move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
-           call 'ASM4BITS'      using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BITS to HEX-00
            perform DISPLAY-BYTES
 
            move '11111111' to BTS-PASS-BYTES
            move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
-           call 'ASM4BITS'      using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BITS to HEX-FF
            perform DISPLAY-BYTES
 
            move '01010101' to BTS-PASS-BYTES
            move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
-           call 'ASM4BITS'      using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BITS to HEX-55
            perform DISPLAY-BYTES
 
            move '10101010' to BTS-PASS-BYTES
            move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
-           call 'ASM4BITS'      using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BITS to HEX-AA
            perform DISPLAY-BYTES
 
@@ -377,11 +667,6 @@
              to MESSAGE-TEXT
            perform Z-POST-MESSAGE
 
-           add 615 to ZERO giving PACK-03
-
-      *    Do the UNPACK the easy way...
-           add PACK-03 to ZERO giving UNPACKED-5
-
       *    First, determine the bit configuration for zero to be
       *    used to set the left-nibble of the unpacked bytes.
       *    Then determine the negative sign bit configuration.
@@ -389,14 +674,64 @@
       *    properly in both an EBCDIC and ASCII environment.
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
            move ZERO-VALUE       to BTS-PASS-BITS
-           call 'ASM4BITS'       using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES   to POSITIVE-BIT-VALUE
 
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
            move MINUS-ONE-X      to BTS-PASS-BITS
-           call 'ASM4BITS'       using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES   to NEGATIVE-BIT-VALUE
            move '0000'           to NEGATIVE-BIT-VALUE(5:4)
+
+           perform COBOL-UNPACK-SET-ZONES
+
+           add 615 to ZERO giving PACK-03
+           perform COBOL-UNPACK-ONE
+
+           perform COBOL-UNPACK-REGRESSION
+
+           move 'Finished the COBOL-UNPACK Routine...'
+             to MESSAGE-TEXT
+           perform Z-POST-MESSAGE
+
+           exit.
+
+      *---------------------------------------------------------------*
+      *    One-time setup for COBOL-UNPACK-REGRESSION-CHECK.  COMPRESS
+      *    the POSITIVE-BIT-VALUE/NEGATIVE-BIT-VALUE templates back
+      *    into real bytes so the zone nibble each one actually
+      *    produces (WS-UNPACK-POS-ZONE/WS-UNPACK-NEG-ZONE) can be
+      *    compared against the zone FIVE-BYTES carries, instead of
+      *    against the '0'/'1' template characters themselves.
+       COBOL-UNPACK-SET-ZONES.
+           move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
+           move POSITIVE-BIT-VALUE to BTS-PASS-BYTES
+           perform Z-CALL-ASM4BITS
+           compute WS-UNPACK-BYTE-VALUE =
+               function ord(BTS-PASS-BITS) - 1
+           divide WS-UNPACK-BYTE-VALUE by 16
+               giving WS-UNPACK-POS-ZONE
+               remainder WS-UNPACK-DIGIT-VALUE
+
+           move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
+           move NEGATIVE-BIT-VALUE to BTS-PASS-BYTES
+           perform Z-CALL-ASM4BITS
+           compute WS-UNPACK-BYTE-VALUE =
+               function ord(BTS-PASS-BITS) - 1
+           divide WS-UNPACK-BYTE-VALUE by 16
+               giving WS-UNPACK-NEG-ZONE
+               remainder WS-UNPACK-DIGIT-VALUE
+           exit.
+
+      *---------------------------------------------------------------*
+      *    Unpacks whatever value is currently in PACK-03 both ways
+      *    (the easy way and the esoteric/hard way) and displays the
+      *    results.  Shared by the single demo conversion above and by
+      *    COBOL-UNPACK-REGRESSION's table-driven test values.
+       COBOL-UNPACK-ONE.
+      *    Do the UNPACK the easy way...
+           add PACK-03 to ZERO giving UNPACKED-5
+
       *    Do the UNPACK the esoteric way...
            move all '0' to FIVE-BYTES
            add 1 to ZERO giving IX-1
@@ -405,18 +740,18 @@
            perform until IX-3 = 1
                move REQUEST-4-EXPAND    to BTS-PASS-REQUEST
                move THREE-BYTES(IX-1:1) to BTS-PASS-BITS
-               call 'ASM4BITS'       using BTS-PASS-AREA
+               perform Z-CALL-ASM4BITS
                move BTS-PASS-BYTES      to EIGHT-BYTES
 
                move REQUEST-4-COMPRESS  to BTS-PASS-REQUEST
                move POSITIVE-BIT-VALUE      to BTS-PASS-BYTES
 
                move EIGHT-BYTES(1:4)    to BTS-PASS-BYTES(5:4)
-               call 'ASM4BITS'       using BTS-PASS-AREA
+               perform Z-CALL-ASM4BITS
                move BTS-PASS-BITS       to FIVE-BYTES(IX-2:1)
                add 1 to IX-2
                move EIGHT-BYTES(5:4)    to BTS-PASS-BYTES(5:4)
-               call 'ASM4BITS'       using BTS-PASS-AREA
+               perform Z-CALL-ASM4BITS
                move BTS-PASS-BITS       to FIVE-BYTES(IX-2:1)
                subtract 1 from IX-3
                add 1 to IX-2
@@ -427,29 +762,112 @@
       *    Display the results...
            perform COBOL-UNPACK-POST-EFFICIENT
            perform COBOL-UNPACK-POST-DIFFICULT
+           exit.
 
-           move 'Finished the COBOL-UNPACK Routine...'
+      *---------------------------------------------------------------*
+      *    Runs COBOL-UNPACK-ONE for every signed test value in
+      *    WS-UNPACK-TEST-TABLE and flags any test value for which the
+      *    easy-way (UNPACKED-5) and hard-way (FIVE-BYTES) results
+      *    disagree, as checked by COBOL-UNPACK-REGRESSION-CHECK.
+       COBOL-UNPACK-REGRESSION.
+           move 'Starting COBOL-UNPACK regression suite...'
              to MESSAGE-TEXT
            perform Z-POST-MESSAGE
 
+           move ZERO to WS-UNPACK-PASS-COUNT
+           move ZERO to WS-UNPACK-MISMATCH-COUNT
+
+           perform varying WS-UNPACK-TEST-IX from 1 by 1
+                     until WS-UNPACK-TEST-IX > WS-UNPACK-TEST-COUNT
+               move WS-UNPACK-TEST-VALUE(WS-UNPACK-TEST-IX) to PACK-03
+               perform COBOL-UNPACK-ONE
+               perform COBOL-UNPACK-REGRESSION-CHECK
+           end-perform
+
+           move spaces to MESSAGE-TEXT
+           string 'Regression suite: ' delimited by size
+                  WS-UNPACK-TEST-COUNT delimited by size
+                  ' run, '             delimited by size
+                  WS-UNPACK-PASS-COUNT delimited by size
+                  ' agreed, '          delimited by size
+                  WS-UNPACK-MISMATCH-COUNT delimited by size
+                  ' mismatched'       delimited by size
+             into MESSAGE-TEXT
+           perform Z-POST-MESSAGE
+           exit.
+
+      *---------------------------------------------------------------*
+      *    Compares the easy-way and hard-way UNPACK *results* left
+      *    behind by the COBOL-UNPACK-ONE call that just ran --
+      *    UNPACKED-5 (the easy way) against FIVE-BYTES (the esoteric
+      *    sign-nibble bit trick).  FIVE-BYTES is unsigned pic 9(5),
+      *    but FIVE-BYTES carries the sign in the zone nibble of every
+      *    digit byte, so FIVE-BYTES cannot be compared to it (or
+      *    redefined as signed numeric) directly.  Instead, pull the
+      *    magnitude out of FIVE-BYTES one digit at a time (the low
+      *    nibble of each byte, via FUNCTION ORD as BYTE-TO-HEX
+      *    already does elsewhere in this program) and check the sign
+      *    separately by comparing the zone of FIVE-BYTES' last byte
+      *    (the only one COBOL-UNPACK-UNITS builds by branching on
+      *    PACK-03 < 0 -- COBOL-UNPACK-ONE's loop always uses
+      *    POSITIVE-BIT-VALUE for digits 1-4) to the zones
+      *    COBOL-UNPACK-SET-ZONES computed for POSITIVE-BIT-VALUE/
+      *    NEGATIVE-BIT-VALUE.
+       COBOL-UNPACK-REGRESSION-CHECK.
+           move zero to WS-UNPACK-MAGNITUDE
+           perform varying WS-UNPACK-DIGIT-IX from 1 by 1
+                     until WS-UNPACK-DIGIT-IX > 5
+               compute WS-UNPACK-BYTE-VALUE =
+                   function ord(FIVE-BYTES(WS-UNPACK-DIGIT-IX:1)) - 1
+               divide WS-UNPACK-BYTE-VALUE by 16
+                   giving WS-UNPACK-ZONE-VALUE
+                   remainder WS-UNPACK-DIGIT-VALUE
+               compute WS-UNPACK-MAGNITUDE =
+                   (WS-UNPACK-MAGNITUDE * 10) + WS-UNPACK-DIGIT-VALUE
+               if WS-UNPACK-DIGIT-IX = 5
+                   move WS-UNPACK-ZONE-VALUE to WS-UNPACK-SIGN-ZONE
+               end-if
+           end-perform
+
+           if  UNPACKED-5 = WS-UNPACK-MAGNITUDE
+           and ( (PACK-03 < 0
+                    and WS-UNPACK-SIGN-ZONE = WS-UNPACK-NEG-ZONE)
+              or (PACK-03 >= 0
+                    and WS-UNPACK-SIGN-ZONE = WS-UNPACK-POS-ZONE) )
+               add 1 to WS-UNPACK-PASS-COUNT
+           else
+               add 1 to WS-UNPACK-MISMATCH-COUNT
+               move PACK-03 to WS-UNPACK-DISPLAY-VALUE
+               move spaces to MESSAGE-TEXT
+               string 'MISMATCH at PACK-03=' delimited by size
+                      WS-UNPACK-DISPLAY-VALUE delimited by size
+                 into MESSAGE-TEXT
+               perform Z-POST-MESSAGE
+               move RC-UNPACK-MISMATCH to WS-CANDIDATE-RC
+               perform Z-BUMP-RETURN-CODE
+           end-if
            exit.
       *---------------------------------------------------------------*
+      *    Kept as three separate one-byte calls, with manual index
+      *    bookkeeping, on purpose -- this is "the hard way" that
+      *    COBOL-UNPACK-POST-EFFICIENT is contrasted against.
        COBOL-UNPACK-POST-DIFFICULT.
+           move 1 to BTS-PASS-LENGTH
            move THREE-BYTES(1:1) to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES(1:4) to PACK-03-H1L
            move BTS-PASS-BYTES(5:4) to PACK-03-H1R
 
            move THREE-BYTES(2:1) to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES(1:4) to PACK-03-H2L
            move BTS-PASS-BYTES(5:4) to PACK-03-H2R
 
            move THREE-BYTES(3:1) to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES(1:4) to PACK-03-H3L
            move BTS-PASS-BYTES(5:4) to PACK-03-H3R
 
@@ -458,24 +876,21 @@
            exit.
 
       *---------------------------------------------------------------*
+      *    "The easy way" -- EXPAND all 3 bytes of THREE-BYTES in one
+      *    CALL to ASM4BITS instead of looping byte-by-byte, using the
+      *    multi-byte BTS-PASS-LENGTH support in PASSBITS.CPY.
        COBOL-UNPACK-POST-EFFICIENT.
-           move THREE-BYTES(1:1) to BTS-PASS-BITS
+           move 3                to BTS-PASS-LENGTH
+           move THREE-BYTES      to BTS-PASS-BITS
            move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
-           move BTS-PASS-BYTES(1:4) to PACK-03-E1L
-           move BTS-PASS-BYTES(5:4) to PACK-03-E1R
-
-           move THREE-BYTES(2:1) to BTS-PASS-BITS
-           move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
-           move BTS-PASS-BYTES(1:4) to PACK-03-E2L
-           move BTS-PASS-BYTES(5:4) to PACK-03-E2R
-
-           move THREE-BYTES(3:1) to BTS-PASS-BITS
-           move REQUEST-4-EXPAND to BTS-PASS-REQUEST
-           call 'ASM4BITS'    using BTS-PASS-AREA
-           move BTS-PASS-BYTES(1:4) to PACK-03-E3L
-           move BTS-PASS-BYTES(5:4) to PACK-03-E3R
+           perform Z-CALL-ASM4BITS
+           move BTS-PASS-BYTES(1:4)  to PACK-03-E1L
+           move BTS-PASS-BYTES(5:4)  to PACK-03-E1R
+           move BTS-PASS-BYTES(9:4)  to PACK-03-E2L
+           move BTS-PASS-BYTES(13:4) to PACK-03-E2R
+           move BTS-PASS-BYTES(17:4) to PACK-03-E3L
+           move BTS-PASS-BYTES(21:4) to PACK-03-E3R
+           move 1                to BTS-PASS-LENGTH
 
            move THE-EASY-WAY to MESSAGE-TEXT
            perform Z-POST-MESSAGE
@@ -485,7 +900,7 @@
        COBOL-UNPACK-UNITS.
            move REQUEST-4-EXPAND    to BTS-PASS-REQUEST
            move THREE-BYTES(IX-1:1) to BTS-PASS-BITS
-           call 'ASM4BITS'       using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BYTES      to EIGHT-BYTES
 
            move REQUEST-4-COMPRESS  to BTS-PASS-REQUEST
@@ -496,10 +911,258 @@
            end-if
            move EIGHT-BYTES(1:4)    to BTS-PASS-BYTES(5:4)
       *    move EIGHT-BYTES(5:4)    to BTS-PASS-BYTES(1:4)
-           call 'ASM4BITS'       using BTS-PASS-AREA
+           perform Z-CALL-ASM4BITS
            move BTS-PASS-BITS       to FIVE-BYTES(IX-2:1)
            exit.
 
+      *****************************************************************
+      * File-driven test-vector batch job.  BITVECS.DAT carries rows
+      * of known-good ASM4BITS input/output pairs (both directions) so
+      * a new build of ASM4BITS can be regression tested by running
+      * this job instead of eyeballing DISPLAY output.
+      *****************************************************************
+       BATCH-VECTOR-TEST.
+           move 'Starting BATCH-VECTOR-TEST Routine...' to MESSAGE-TEXT
+           perform Z-POST-MESSAGE
+
+           move 'N' to WS-VECTOR-EOF
+           move 'N' to WS-BVF-OPENED
+           open input BIT-VECTOR-FILE
+           if WS-BVF-STATUS not = '00'
+               move spaces to MESSAGE-TEXT
+               string 'BATCH-VECTOR-TEST: BITVECS.DAT not available'
+                      ' (status ' delimited by size
+                      WS-BVF-STATUS delimited by size
+                      '), skipping' delimited by size
+                 into MESSAGE-TEXT
+               perform Z-POST-MESSAGE
+               move 'Y' to WS-VECTOR-EOF
+           else
+               move 'Y' to WS-BVF-OPENED
+               read BIT-VECTOR-FILE
+                   at end move 'Y' to WS-VECTOR-EOF
+               end-read
+           end-if
+
+           perform until VECTOR-FILE-EOF
+               add 1 to WS-VECTOR-COUNT
+               evaluate VEC-DIRECTION
+                   when 'E'
+                       perform BATCH-VECTOR-CHECK-EXPAND
+                   when 'C'
+                       perform BATCH-VECTOR-CHECK-COMPRESS
+                   when other
+                       move spaces to MESSAGE-TEXT
+                       string 'Vector row ' delimited by size
+                              WS-VECTOR-COUNT delimited by size
+                              ' has an unknown direction, skipped'
+                                delimited by size
+                              into MESSAGE-TEXT
+                       end-string
+                       perform Z-POST-MESSAGE
+               end-evaluate
+
+               read BIT-VECTOR-FILE
+                   at end move 'Y' to WS-VECTOR-EOF
+               end-read
+           end-perform
+
+           if WS-BVF-OPENED = 'Y'
+               close BIT-VECTOR-FILE
+           end-if
+
+           move spaces to MESSAGE-TEXT
+           string 'BATCH-VECTOR-TEST: ' delimited by size
+                  WS-VECTOR-COUNT delimited by size
+                  ' run, ' delimited by size
+                  WS-VECTOR-PASS-COUNT delimited by size
+                  ' passed, ' delimited by size
+                  WS-VECTOR-FAIL-COUNT delimited by size
+                  ' failed' delimited by size
+                  into MESSAGE-TEXT
+           end-string
+           perform Z-POST-MESSAGE
+
+           if WS-VECTOR-FAIL-COUNT > 0
+               move RC-VECTOR-MISMATCH to WS-CANDIDATE-RC
+               perform Z-BUMP-RETURN-CODE
+           end-if
+
+           exit.
+
+      *---------------------------------------------------------------*
+       BATCH-VECTOR-CHECK-EXPAND.
+           move VEC-HEX to WS-HEX-IN
+           perform HEX-TO-BYTE
+           move WS-BYTE-FOR-HEX  to BTS-PASS-BITS
+           move REQUEST-4-EXPAND to BTS-PASS-REQUEST
+           move 1                to BTS-PASS-LENGTH
+           perform Z-CALL-ASM4BITS
+
+           if BTS-PASS-BYTES(1:8) = VEC-BITS
+               add 1 to WS-VECTOR-PASS-COUNT
+           else
+               add 1 to WS-VECTOR-FAIL-COUNT
+               move spaces to MESSAGE-TEXT
+               string 'FAIL expand x' delimited by size
+                      VEC-HEX delimited by size
+                      ' expected ' delimited by size
+                      VEC-BITS delimited by size
+                      ' got ' delimited by size
+                      BTS-PASS-BYTES(1:8) delimited by size
+                      into MESSAGE-TEXT
+               end-string
+               perform Z-POST-MESSAGE
+           end-if
+           exit.
+
+      *---------------------------------------------------------------*
+       BATCH-VECTOR-CHECK-COMPRESS.
+           move VEC-BITS         to BTS-PASS-BYTES(1:8)
+           move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
+           move 1                to BTS-PASS-LENGTH
+           perform Z-CALL-ASM4BITS
+
+           move BTS-PASS-BITS to WS-BYTE-FOR-HEX
+           perform BYTE-TO-HEX
+
+           if WS-VECTOR-ACTUAL-HEX = VEC-HEX
+               add 1 to WS-VECTOR-PASS-COUNT
+           else
+               add 1 to WS-VECTOR-FAIL-COUNT
+               move spaces to MESSAGE-TEXT
+               string 'FAIL compress ' delimited by size
+                      VEC-BITS delimited by size
+                      ' expected x' delimited by size
+                      VEC-HEX delimited by size
+                      ' got x' delimited by size
+                      WS-VECTOR-ACTUAL-HEX delimited by size
+                      into MESSAGE-TEXT
+               end-string
+               perform Z-POST-MESSAGE
+           end-if
+           exit.
+
+      *****************************************************************
+      *    Dual-platform EBCDIC vs. ASCII comparison mode -- re-EXPANDs
+      *    and COMPRESSes the same 26 alphabet letters twice, once via
+      *    each platform's native byte value, and flags any round trip
+      *    that does not come back to the original byte.
+      *    ------------------------------------------------------------
+       DUAL-PLATFORM-COMPARE.
+           move 'Starting DUAL-PLATFORM-COMPARE Routine...'
+             to MESSAGE-TEXT
+           perform Z-POST-MESSAGE
+
+           move zero to WS-DUAL-MATCH-COUNT
+           move zero to WS-DUAL-MISMATCH-COUNT
+
+           perform varying IX-1 from 1 by 1 until IX-1 > 26
+               perform DUAL-PLATFORM-CHECK-ASCII
+               perform DUAL-PLATFORM-CHECK-EBCDIC
+           end-perform
+
+           move spaces to MESSAGE-TEXT
+           string 'DUAL-PLATFORM-COMPARE: ' delimited by size
+                  WS-DUAL-MATCH-COUNT delimited by size
+                  ' agreed, ' delimited by size
+                  WS-DUAL-MISMATCH-COUNT delimited by size
+                  ' diverged' delimited by size
+                  into MESSAGE-TEXT
+           end-string
+           perform Z-POST-MESSAGE
+           exit.
+
+      *---------------------------------------------------------------*
+      *    ASCII round trip -- letters A-Z are below x'80' in ASCII,
+      *    so this exercises the low-order-bit-set code path.
+       DUAL-PLATFORM-CHECK-ASCII.
+           move 1                      to BTS-PASS-LENGTH
+           move REQUEST-4-EXPAND       to BTS-PASS-REQUEST
+           move ALPHABET-UPPER(IX-1:1) to BTS-PASS-BITS
+           perform Z-CALL-ASM4BITS
+
+           move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
+           perform Z-CALL-ASM4BITS
+           move BTS-PASS-BITS to WS-DUAL-ROUNDTRIP-BYTE
+
+           if WS-DUAL-ROUNDTRIP-BYTE = ALPHABET-UPPER(IX-1:1)
+               add 1 to WS-DUAL-MATCH-COUNT
+           else
+               add 1 to WS-DUAL-MISMATCH-COUNT
+               move spaces to MESSAGE-TEXT
+               string 'DIVERGE ascii letter ' delimited by size
+                      ALPHABET-UPPER(IX-1:1) delimited by size
+                      into MESSAGE-TEXT
+               end-string
+               perform Z-POST-MESSAGE
+               move RC-DUAL-PLATFORM-MISMATCH to WS-CANDIDATE-RC
+               perform Z-BUMP-RETURN-CODE
+           end-if
+           exit.
+
+      *---------------------------------------------------------------*
+      *    EBCDIC round trip -- IBM037 letters A-Z are all x'C1' and
+      *    above, so this exercises the high-order-bit-set code path
+      *    that the ASCII vectors above never reach.
+       DUAL-PLATFORM-CHECK-EBCDIC.
+           move 1                             to BTS-PASS-LENGTH
+           move REQUEST-4-EXPAND             to BTS-PASS-REQUEST
+           move ALPHABET-UPPER-EBCDIC(IX-1:1) to BTS-PASS-BITS
+           perform Z-CALL-ASM4BITS
+
+           move REQUEST-4-COMPRESS to BTS-PASS-REQUEST
+           perform Z-CALL-ASM4BITS
+           move BTS-PASS-BITS to WS-DUAL-ROUNDTRIP-BYTE
+
+           if WS-DUAL-ROUNDTRIP-BYTE = ALPHABET-UPPER-EBCDIC(IX-1:1)
+               add 1 to WS-DUAL-MATCH-COUNT
+           else
+               add 1 to WS-DUAL-MISMATCH-COUNT
+               move spaces to MESSAGE-TEXT
+               string 'DIVERGE ebcdic letter ' delimited by size
+                      IX-1 delimited by size
+                      into MESSAGE-TEXT
+               end-string
+               perform Z-POST-MESSAGE
+               move RC-DUAL-PLATFORM-MISMATCH to WS-CANDIDATE-RC
+               perform Z-BUMP-RETURN-CODE
+           end-if
+           exit.
+
+      *****************************************************************
+      * Convert a two-character hex value (WS-HEX-IN) into the one
+      * byte it represents (WS-BYTE-FOR-HEX), and back again.  Shared
+      * by the batch test-vector job and the PARM-driven utility mode.
+      *****************************************************************
+       HEX-TO-BYTE.
+           perform varying WS-HEX-HIGH-IX from 1 by 1
+                     until WS-HEX-HIGH-IX > 16
+                        or WS-HEX-DIGIT(WS-HEX-HIGH-IX) = WS-HEX-IN(1:1)
+               add 0 to ZERO-VALUE
+           end-perform
+           perform varying WS-HEX-LOW-IX from 1 by 1
+                     until WS-HEX-LOW-IX > 16
+                        or WS-HEX-DIGIT(WS-HEX-LOW-IX) = WS-HEX-IN(2:1)
+               add 0 to ZERO-VALUE
+           end-perform
+           compute WS-HEX-BYTE-VALUE =
+               ((WS-HEX-HIGH-IX - 1) * 16) + (WS-HEX-LOW-IX - 1)
+           move function char(WS-HEX-BYTE-VALUE + 1) to WS-BYTE-FOR-HEX
+           exit.
+
+      *---------------------------------------------------------------*
+       BYTE-TO-HEX.
+           compute WS-HEX-BYTE-VALUE = function ord(WS-BYTE-FOR-HEX) - 1
+           divide WS-HEX-BYTE-VALUE by 16
+               giving WS-HEX-HIGH-IX
+               remainder WS-HEX-LOW-IX
+           move WS-HEX-DIGIT(WS-HEX-HIGH-IX + 1)
+             to WS-VECTOR-ACTUAL-HEX(1:1)
+           move WS-HEX-DIGIT(WS-HEX-LOW-IX + 1)
+             to WS-VECTOR-ACTUAL-HEX(2:1)
+           exit.
+
       *****************************************************************
        DISPLAY-BYTES.
            move 'Binary value is '     to MESSAGE-TEXT(1:16)
@@ -531,6 +1194,364 @@
            display SIM-THANKS-01
            display SIM-THANKS-02
            exit.
+
+      *****************************************************************
+      *    Writes the end-of-run summary/statistics report to
+      *    REPORT-FILE, so the run's totals are filable as a job-output
+      *    exhibit instead of relying on scrolled-off console DISPLAY
+      *    chatter.
+      *    ------------------------------------------------------------
+       Z-PRINT-SUMMARY-REPORT.
+           open output REPORT-FILE
+
+           move spaces to WS-REPORT-LINE
+           move SIM-TITLE to WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           move SIM-COPYRIGHT to WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 End-of-Run Summary Report'
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 EXPAND   calls to ASM4BITS. . . : '
+                   delimited by size
+                   WS-EXPAND-CALLS
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 COMPRESS calls to ASM4BITS. . . : '
+                   delimited by size
+                   WS-COMPRESS-CALLS
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 Invalid ASM4BITS requests skipped : '
+                   delimited by size
+                   WS-INVALID-REQUESTS
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 Alphabet letters, odd bit count . : '
+                   delimited by size
+                   WS-ODD-BIT-LETTERS
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           move spaces to WS-REPORT-LINE
+           string '* ASMBITC1 Alphabet letters, even bit count . : '
+                   delimited by size
+                   WS-EVEN-BIT-LETTERS
+                   delimited by size
+             into WS-REPORT-LINE
+           write REPORT-RECORD from WS-REPORT-LINE
+
+           close REPORT-FILE
+           exit.
+
+      *****************************************************************
+      *    Single choke point for every CALL to ASM4BITS.  Posts the
+      *    audit-trail record for the call.
+      *    ------------------------------------------------------------
+      *    Validates BTS-PASS-REQUEST before every CALL.  A request
+      *    other than EXPAND or COMPRESS is logged and the CALL is
+      *    skipped rather than handed to ASM4BITS.
+       Z-CALL-ASM4BITS.
+           evaluate BTS-PASS-REQUEST
+               when 'EXPAND  '
+                   perform Z-EXPAND-VIA-TABLE
+                   add 1 to WS-EXPAND-CALLS
+                   perform Z-POST-AUDIT
+               when 'COMPRESS'
+                   call 'ASM4BITS' using BTS-PASS-AREA
+                   add 1 to WS-COMPRESS-CALLS
+                   perform Z-POST-AUDIT
+               when other
+                   add 1 to WS-INVALID-REQUESTS
+                   move spaces to MESSAGE-TEXT
+                   string 'Invalid ASM4BITS request "'
+                             delimited by size
+                           BTS-PASS-REQUEST
+                             delimited by size
+                           '" - CALL skipped'
+                             delimited by size
+                     into MESSAGE-TEXT
+                   perform Z-POST-MESSAGE
+                   move RC-INVALID-REQUEST to WS-CANDIDATE-RC
+                   perform Z-BUMP-RETURN-CODE
+           end-evaluate
+           exit.
+
+      *****************************************************************
+      *    Append one record to AUDIT-FILE for the CALL that was just
+      *    made, so the job's conversions can be reviewed after the
+      *    console output is gone.
+      *    ------------------------------------------------------------
+       Z-OPEN-AUDIT-FILE.
+           open extend AUDIT-FILE
+           if WS-AUDIT-FILE-STATUS = '35'
+               open output AUDIT-FILE
+           end-if
+           exit.
+
+      *****************************************************************
+      *    Opens the EXPAND-TABLE-FILE VSAM KSDS lookup table.  If it
+      *    does not exist yet this is the first run, so build and
+      *    preload it with all 256 one-byte EXPAND results before
+      *    reopening it for READ.
+      *    ------------------------------------------------------------
+       Z-OPEN-EXPAND-TABLE.
+           open i-o EXPAND-TABLE-FILE
+           if WS-ETB-STATUS = '35'
+               perform Z-BUILD-EXPAND-TABLE
+           end-if
+           exit.
+
+      *****************************************************************
+      *    Preloads EXPAND-TABLE-FILE with the 8-byte EXPAND result for
+      *    every one-byte value 00 thru FF, calling ASM4BITS directly
+      *    (Z-CALL-ASM4BITS is not used here since it now depends on
+      *    this very table for EXPAND requests).
+      *    ------------------------------------------------------------
+       Z-BUILD-EXPAND-TABLE.
+           open output EXPAND-TABLE-FILE
+           perform varying WS-EXPAND-TABLE-BYTE from 0 by 1
+                     until WS-EXPAND-TABLE-BYTE > 255
+               move function char(WS-EXPAND-TABLE-BYTE + 1)
+                 to WS-EXPAND-TABLE-CHAR
+               move WS-EXPAND-TABLE-CHAR to BTS-PASS-BITS
+               move REQUEST-4-EXPAND     to BTS-PASS-REQUEST
+               move 1                    to BTS-PASS-LENGTH
+               call 'ASM4BITS' using BTS-PASS-AREA
+               move WS-EXPAND-TABLE-CHAR to ETB-KEY
+               move BTS-PASS-BYTES(1:8)  to ETB-EXPANDED
+               write ETB-RECORD
+           end-perform
+           close EXPAND-TABLE-FILE
+           open i-o EXPAND-TABLE-FILE
+           exit.
+
+      *****************************************************************
+      *    EXPAND via the lookup table instead of a CALL to ASM4BITS.
+      *    Handles the multi-byte case (BTS-PASS-LENGTH > 1) by
+      *    READing one record per byte of BTS-PASS-BITS.  A key not
+      *    found means EXPANDTB.DAT is missing rows -- most likely a
+      *    partially-written table left behind by a prior run that
+      *    died mid Z-BUILD-EXPAND-TABLE -- so the table is rebuilt
+      *    from scratch and the read retried once before giving up.
+      *    ------------------------------------------------------------
+       Z-EXPAND-VIA-TABLE.
+           perform varying WS-BYTE-INDEX from 1 by 1
+                     until WS-BYTE-INDEX > BTS-PASS-LENGTH
+               move BTS-PASS-BITS(WS-BYTE-INDEX:1) to ETB-KEY
+               read EXPAND-TABLE-FILE
+               if WS-ETB-STATUS not = '00'
+                   close EXPAND-TABLE-FILE
+                   perform Z-BUILD-EXPAND-TABLE
+                   move BTS-PASS-BITS(WS-BYTE-INDEX:1) to ETB-KEY
+                   read EXPAND-TABLE-FILE
+               end-if
+               if WS-ETB-STATUS = '00'
+                   compute WS-HEX-OUT-POS =
+                       ((WS-BYTE-INDEX - 1) * 8) + 1
+                   move ETB-EXPANDED
+                     to BTS-PASS-BYTES(WS-HEX-OUT-POS:8)
+               else
+                   move spaces to MESSAGE-TEXT
+                   string 'EXPAND-TABLE-FILE read failed, status '
+                          delimited by size
+                          WS-ETB-STATUS delimited by size
+                     into MESSAGE-TEXT
+                   perform Z-POST-MESSAGE
+                   move RC-EXPAND-TABLE-ERROR to WS-CANDIDATE-RC
+                   perform Z-BUMP-RETURN-CODE
+               end-if
+           end-perform
+           exit.
+
+      *****************************************************************
+      *    Reads the alphabet position to resume ALPHABET-DUMP at, and
+      *    the odd/even bit-count tallies accumulated by any earlier
+      *    partial run, so a resumed run's end-of-run report still
+      *    covers all 26 letters instead of just the ones processed
+      *    since the last restart.  No checkpoint file, or one out of
+      *    range, means start at A with both tallies at zero.
+      *    ------------------------------------------------------------
+       Z-READ-CHECKPOINT.
+           move 1 to WS-ALPHA-START-IX
+           move 0 to WS-ODD-BIT-LETTERS
+           move 0 to WS-EVEN-BIT-LETTERS
+           open input CHECKPOINT-FILE
+           if WS-CKP-STATUS = '00'
+               read CHECKPOINT-FILE
+               if WS-CKP-STATUS = '00'
+                   move CKP-NEXT-IX   to WS-ALPHA-START-IX
+                   move CKP-ODD-COUNT to WS-ODD-BIT-LETTERS
+                   move CKP-EVEN-COUNT to WS-EVEN-BIT-LETTERS
+               end-if
+               close CHECKPOINT-FILE
+           end-if
+           if WS-ALPHA-START-IX < 1 or WS-ALPHA-START-IX > 26
+               move 1 to WS-ALPHA-START-IX
+               move 0 to WS-ODD-BIT-LETTERS
+               move 0 to WS-EVEN-BIT-LETTERS
+           end-if
+           exit.
+
+      *****************************************************************
+      *    Persists the next alphabet position to process, along with
+      *    the odd/even tallies accumulated so far, overwriting the
+      *    checkpoint file, so a rerun after an abend resumes here with
+      *    its running totals intact.
+      *    ------------------------------------------------------------
+       Z-WRITE-CHECKPOINT.
+           move WS-ALPHA-NEXT-IX    to CKP-NEXT-IX
+           move WS-ODD-BIT-LETTERS  to CKP-ODD-COUNT
+           move WS-EVEN-BIT-LETTERS to CKP-EVEN-COUNT
+           open output CHECKPOINT-FILE
+           write CHECKPOINT-RECORD
+           close CHECKPOINT-FILE
+           exit.
+
+      *****************************************************************
+      *    ALPHABET-DUMP ran to completion -- reset the checkpoint so
+      *    the next fresh run starts at A again with both tallies back
+      *    at zero.
+      *    ------------------------------------------------------------
+       Z-CLEAR-CHECKPOINT.
+           move 1 to CKP-NEXT-IX
+           move 0 to CKP-ODD-COUNT
+           move 0 to CKP-EVEN-COUNT
+           open output CHECKPOINT-FILE
+           write CHECKPOINT-RECORD
+           close CHECKPOINT-FILE
+           exit.
+
+      *****************************************************************
+      *    Looks for a PARM on the command line first, then falls back
+      *    to a one-line SYSIN.DAT card.  Either one is expected to
+      *    hold "<request> <value>", e.g. "EXPAND 5C" or "COMPRESS
+      *    01011100".  Neither present means the normal full demo runs.
+      *    ------------------------------------------------------------
+       Z-CHECK-UTILITY-MODE.
+           move spaces to WS-PARM-CARD
+           accept WS-PARM-CARD from COMMAND-LINE
+           if WS-PARM-CARD not = spaces
+               move 'Y' to WS-UTILITY-MODE
+           else
+               open input SYSIN-FILE
+               if WS-SYSIN-STATUS = '00'
+                   read SYSIN-FILE
+                   if WS-SYSIN-STATUS = '00'
+                       move SYSIN-RECORD to WS-PARM-CARD
+                       move 'Y'          to WS-UTILITY-MODE
+                   end-if
+                   close SYSIN-FILE
+               end-if
+           end-if
+           exit.
+
+      *****************************************************************
+      *    Runs a single EXPAND or COMPRESS conversion from the PARM
+      *    or SYSIN card parsed by Z-CHECK-UTILITY-MODE and reports
+      *    just that one result -- no audit-trail summary, no ALPHABET
+      *    -DUMP, none of the other demo routines.
+      *    ------------------------------------------------------------
+       Z-RUN-UTILITY-MODE.
+           move 'Starting PARM/SYSIN utility mode...' to MESSAGE-TEXT
+           perform Z-POST-MESSAGE
+
+           unstring WS-PARM-CARD delimited by space
+               into WS-PARM-REQUEST WS-PARM-VALUE
+           end-unstring
+
+           move WS-PARM-REQUEST to BTS-PASS-REQUEST
+           move 1               to BTS-PASS-LENGTH
+
+           if BTS-PASS-REQUEST = 'EXPAND  '
+               move WS-PARM-VALUE(1:2) to WS-HEX-IN
+               perform HEX-TO-BYTE
+               move WS-BYTE-FOR-HEX    to BTS-PASS-BITS
+           end-if
+           if BTS-PASS-REQUEST = 'COMPRESS'
+               move WS-PARM-VALUE(1:8) to BTS-PASS-BYTES(1:8)
+           end-if
+
+           perform Z-CALL-ASM4BITS
+
+           evaluate BTS-PASS-REQUEST
+               when 'EXPAND  '
+                   move spaces to MESSAGE-TEXT
+                   string 'Utility EXPAND   x' delimited by size
+                          WS-PARM-VALUE(1:2)   delimited by size
+                          ' -> '               delimited by size
+                          BTS-PASS-BYTES(1:8)  delimited by size
+                     into MESSAGE-TEXT
+                   perform Z-POST-MESSAGE
+               when 'COMPRESS'
+                   move BTS-PASS-BITS to WS-BYTE-FOR-HEX
+                   perform BYTE-TO-HEX
+                   move spaces to MESSAGE-TEXT
+                   string 'Utility COMPRESS ' delimited by size
+                          WS-PARM-VALUE(1:8)  delimited by size
+                          ' -> x'             delimited by size
+                          WS-VECTOR-ACTUAL-HEX delimited by size
+                     into MESSAGE-TEXT
+                   perform Z-POST-MESSAGE
+           end-evaluate
+           exit.
+
+      *****************************************************************
+       Z-POST-AUDIT.
+           move spaces                 to AUDIT-RECORD
+           move function current-date to AUD-TIMESTAMP
+           move BTS-PASS-REQUEST       to AUD-REQUEST
+           move BTS-PASS-LENGTH        to AUD-LENGTH
+           move spaces                 to AUD-BITS-HEX
+           perform varying WS-BYTE-INDEX from 1 by 1
+                     until WS-BYTE-INDEX > BTS-PASS-LENGTH
+               move BTS-PASS-BITS(WS-BYTE-INDEX:1) to WS-BYTE-FOR-HEX
+               perform BYTE-TO-HEX
+               compute WS-HEX-OUT-POS = ((WS-BYTE-INDEX - 1) * 2) + 1
+               move WS-VECTOR-ACTUAL-HEX
+                 to AUD-BITS-HEX(WS-HEX-OUT-POS:2)
+           end-perform
+           move spaces                 to AUD-BYTES
+           move BTS-PASS-BYTES(1:BTS-PASS-LENGTH * 8)
+             to AUD-BYTES(1:BTS-PASS-LENGTH * 8)
+           write AUDIT-RECORD
+           exit.
+
+      *****************************************************************
+      *    Raise WS-HIGHEST-RC to WS-CANDIDATE-RC if the candidate is
+      *    more severe than what has already been seen this run.
+      *    ------------------------------------------------------------
+       Z-BUMP-RETURN-CODE.
+           if WS-CANDIDATE-RC > WS-HIGHEST-RC
+               move WS-CANDIDATE-RC to WS-HIGHEST-RC
+           end-if
+           exit.
       *****************************************************************
       *      This example is provided by SimoTime Technologies        *
       *        Our e-mail address is: helpdesk@simotime.com           *
