@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Copy Member: PASSBITS.CPY
+      * Used by:     ASMBITC1, ASM4BITS
+      *****************************************************************
+      *
+      * BTS-PASS-AREA is the linkage area passed on the CALL to
+      * ASM4BITS to convert between bits and bytes.
+      *
+      * BTS-PASS-REQUEST - set to REQUEST-4-EXPAND or REQUEST-4-COMPRESS
+      *                    before every CALL.
+      *
+      * BTS-PASS-LENGTH  - number of bytes of packed data being
+      *                    processed, 1 thru 8.  Defaults to 1 so
+      *                    existing single-byte callers do not need to
+      *                    be changed.  Set to more than 1 to EXPAND or
+      *                    COMPRESS a multi-byte field in one CALL
+      *                    instead of looping byte-by-byte.
+      *
+      * BTS-PASS-BITS    - holds the packed field, up to 8 bytes.  Only
+      *                    the first BTS-PASS-LENGTH bytes are used.
+      *
+      * BTS-PASS-BYTES   - holds the expanded field, up to 8 bytes of
+      *                    expansion for each byte of BTS-PASS-BITS
+      *                    (64 bytes maximum).  Only the first
+      *                    BTS-PASS-LENGTH * 8 bytes are used.
+      *
+      *****************************************************************
+       01  BTS-PASS-AREA.
+           05  BTS-PASS-REQUEST        pic X(8)    value SPACES.
+           05  BTS-PASS-LENGTH         pic 9(1)    value 1.
+           05  BTS-PASS-BITS           pic X(8)    value SPACES.
+           05  BTS-PASS-BYTES          pic X(64)   value SPACES.
