@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ASM4BITS.
+       AUTHOR.        SIMOTIME TECHNOLOGIES.
+      *****************************************************************
+      * Source Member: ASM4BITS.CBL
+      * Copy Files:    PASSBITS.CPY
+      * Called by:     ASMBITC1
+      *****************************************************************
+      *
+      * ASM4BITS - Convert between bits and bytes.
+      *
+      * This routine originally shipped as a mainframe assembler
+      * module of the same name.  This COBOL rewrite keeps the exact
+      * calling convention (BTS-PASS-AREA / PASSBITS.CPY) so ASMBITC1
+      * did not need to change how it issues the CALL, only that the
+      * module is now portable to platforms without an assembler.
+      *
+      * REQUEST-4-EXPAND   - for each bit in the first BTS-PASS-LENGTH
+      *                      bytes of BTS-PASS-BITS, set the
+      *                      corresponding byte of BTS-PASS-BYTES to
+      *                      '1' (bit on) or '0' (bit off).
+      *
+      * REQUEST-4-COMPRESS - the reverse; for each 8-byte group of
+      *                      BTS-PASS-BYTES set the corresponding bit
+      *                      in BTS-PASS-BITS.
+      *
+      * BTS-PASS-LENGTH defaults to 1 in PASSBITS.CPY so a caller that
+      * only ever processed one byte at a time does not need to change.
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Bit-mask table used to expand/compress one byte at a time.
+      *    ------------------------------------------------------------
+       01  WS-MASK-TABLE.
+           05  filler   pic 9(3) value 128.
+           05  filler   pic 9(3) value 064.
+           05  filler   pic 9(3) value 032.
+           05  filler   pic 9(3) value 016.
+           05  filler   pic 9(3) value 008.
+           05  filler   pic 9(3) value 004.
+           05  filler   pic 9(3) value 002.
+           05  filler   pic 9(3) value 001.
+       01  WS-MASK-TABLE-R redefines WS-MASK-TABLE.
+           05  WS-MASK        pic 9(3) occurs 8 times.
+
+       01  WS-BYTE-INDEX               pic 9(2)   value 0.
+       01  WS-BIT-INDEX                pic 9(2)   value 0.
+       01  WS-BYTE-VALUE               pic 9(3)   value 0.
+       01  WS-BYTE-OFFSET              pic 9(3)   value 0.
+
+      *****************************************************************
+       LINKAGE SECTION.
+       COPY PASSBITS.
+
+      *****************************************************************
+       PROCEDURE DIVISION using BTS-PASS-AREA.
+
+           evaluate BTS-PASS-REQUEST
+               when 'EXPAND  '
+                   perform EXPAND-THE-BITS
+               when 'COMPRESS'
+                   perform COMPRESS-THE-BITS
+               when other
+                   continue
+           end-evaluate
+
+           GOBACK.
+
+      *****************************************************************
+      *    Expand each byte of BTS-PASS-BITS(1:BTS-PASS-LENGTH) into
+      *    an 8-byte '0'/'1' group of BTS-PASS-BYTES.
+      *    ------------------------------------------------------------
+       EXPAND-THE-BITS.
+           perform varying WS-BYTE-INDEX from 1 by 1
+                     until WS-BYTE-INDEX > BTS-PASS-LENGTH
+               compute WS-BYTE-VALUE =
+                   function ord(BTS-PASS-BITS(WS-BYTE-INDEX:1)) - 1
+               compute WS-BYTE-OFFSET =
+                   ((WS-BYTE-INDEX - 1) * 8) + 1
+               perform varying WS-BIT-INDEX from 1 by 1
+                         until WS-BIT-INDEX > 8
+                   if WS-BYTE-VALUE >= WS-MASK(WS-BIT-INDEX)
+                       subtract WS-MASK(WS-BIT-INDEX) from WS-BYTE-VALUE
+                       move '1' to
+                           BTS-PASS-BYTES(WS-BYTE-OFFSET:1)
+                   else
+                       move '0' to
+                           BTS-PASS-BYTES(WS-BYTE-OFFSET:1)
+                   end-if
+                   add 1 to WS-BYTE-OFFSET
+               end-perform
+           end-perform
+           exit.
+
+      *****************************************************************
+      *    Compress each 8-byte '0'/'1' group of BTS-PASS-BYTES into
+      *    one byte of BTS-PASS-BITS(1:BTS-PASS-LENGTH).
+      *    ------------------------------------------------------------
+       COMPRESS-THE-BITS.
+           perform varying WS-BYTE-INDEX from 1 by 1
+                     until WS-BYTE-INDEX > BTS-PASS-LENGTH
+               move 0 to WS-BYTE-VALUE
+               compute WS-BYTE-OFFSET =
+                   ((WS-BYTE-INDEX - 1) * 8) + 1
+               perform varying WS-BIT-INDEX from 1 by 1
+                         until WS-BIT-INDEX > 8
+                   if BTS-PASS-BYTES(WS-BYTE-OFFSET:1) = '1'
+                       add WS-MASK(WS-BIT-INDEX) to WS-BYTE-VALUE
+                   end-if
+                   add 1 to WS-BYTE-OFFSET
+               end-perform
+               move function char(WS-BYTE-VALUE + 1)
+                 to BTS-PASS-BITS(WS-BYTE-INDEX:1)
+           end-perform
+           exit.
